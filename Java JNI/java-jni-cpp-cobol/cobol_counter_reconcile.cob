@@ -0,0 +1,336 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. COBOL-COUNTER-RECONCILE.
+000030 AUTHOR. D. OKONKWO.
+000040 INSTALLATION. ENTERPRISE BANKING SYSTEMS GROUP.
+000050 DATE-WRITTEN. 08/09/2026.
+000060 DATE-COMPILED.
+000070*--------------------------------------------------------*
+000080* MODIFICATION HISTORY                                    *
+000090*--------------------------------------------------------*
+000100* 08/09/26  DRO  ORIGINAL PROGRAM.  NIGHTLY JOB THAT         *
+000110*                COMPARES THE COUNTER-MASTER VALUE THIS      *
+000120*                SHOP PERSISTED FOR EACH COUNTER-ID AGAINST  *
+000130*                THE TRANSACTION-PROCESSED COUNT THE JAVA    *
+000140*                APPLICATION KEPT ON ITS OWN SIDE, AND       *
+000150*                PRINTS A DISCREPANCY REPORT WHEN THE TWO    *
+000160*                DO NOT AGREE.                               *
+000170*--------------------------------------------------------*
+000180
+000190 ENVIRONMENT DIVISION.
+000200
+000210 CONFIGURATION SECTION.
+000220 SOURCE-COMPUTER. GENERIC-SERVER.
+000230 OBJECT-COMPUTER. GENERIC-SERVER.
+000240
+000250 INPUT-OUTPUT SECTION.
+000260 FILE-CONTROL.
+000270*--------------------------------------------------------*
+000280* COUNTER-MASTER IS THE SAME FILE COBOL-BUSINESS-LOGIC      *
+000290* MAINTAINS.  THIS JOB ONLY READS IT.                       *
+000300*--------------------------------------------------------*
+000310     SELECT COUNTER-MASTER ASSIGN TO "COUNTMST"
+000320         ORGANIZATION IS INDEXED
+000330         ACCESS MODE IS DYNAMIC
+000340         RECORD KEY IS CM-COUNTER-ID
+000350         FILE STATUS IS WS-CM-FILE-STATUS.
+000360
+000370*--------------------------------------------------------*
+000380* JAVA-TRANS-FILE IS WRITTEN NIGHTLY BY THE JAVA            *
+000390* APPLICATION WITH ITS OWN TRANSACTION-PROCESSED COUNT      *
+000400* FOR EACH COUNTER-ID.                                      *
+000410*--------------------------------------------------------*
+000420     SELECT JAVA-TRANS-FILE ASSIGN TO "JAVACNT"
+000430         ORGANIZATION IS SEQUENTIAL
+000440         FILE STATUS IS WS-JC-FILE-STATUS.
+000450
+000460     SELECT RECON-REPORT ASSIGN TO "RECONRPT"
+000470         ORGANIZATION IS SEQUENTIAL.
+000480
+000490 DATA DIVISION.
+000500
+000510 FILE SECTION.
+000520 FD  COUNTER-MASTER
+000530     RECORDING MODE IS F.
+000540     COPY CMRECORD.
+000550
+000560 FD  JAVA-TRANS-FILE
+000570     RECORDING MODE IS F.
+000580     COPY JAVACNT.
+000590
+000600 FD  RECON-REPORT
+000610     RECORDING MODE IS F.
+000620 01  RPT-LINE                    PIC X(80).
+000630
+000640 WORKING-STORAGE SECTION.
+000650*--------------------------------------------------------*
+000660* STANDALONE SWITCHES AND COUNTERS                         *
+000670*--------------------------------------------------------*
+000680 77  WS-CM-FILE-STATUS           PIC X(02)   VALUE SPACES.
+000690     88  WS-CM-OK                            VALUE '00'.
+000700
+000710 77  WS-CM-OPEN-SW               PIC X(01)   VALUE 'N'.
+000720     88  WS-CM-OPEN                          VALUE 'Y'.
+000730
+000740 77  WS-JC-FILE-STATUS           PIC X(02)   VALUE SPACES.
+000750     88  WS-JC-OK                            VALUE '00'.
+000760
+000770 77  WS-JC-OPEN-SW               PIC X(01)   VALUE 'N'.
+000780     88  WS-JC-OPEN                          VALUE 'Y'.
+000790
+000800 77  WS-JC-EOF-SW                PIC X(01)   VALUE 'N'.
+000810     88  WS-JC-EOF                           VALUE 'Y'.
+000820
+000830 77  WS-REPORT-DATE              PIC 9(08).
+000840 77  WS-EDIT-DATE                PIC 9(08).
+000850 77  WS-EDIT-COUNTER             PIC ZZZZZZZ9.
+000860 77  WS-DIFF-VALUE               PIC S9(8) COMP-5.
+000870 77  WS-EDIT-DIFF                PIC -(7)9.
+000880
+000890*--------------------------------------------------------*
+000900* ONE ACCUMULATOR ENTRY PER COUNTER-ID THE SHOP RECOGNIZES. *
+000910* WS-COUNTER-ID-INIT SEEDS THE TABLE WITH THE SAME NAMES    *
+000920* COBOL-BUSINESS-LOGIC VALIDATES LS-COUNTER-ID AGAINST.     *
+000930*--------------------------------------------------------*
+000940 01  WS-COUNTER-ID-LIST.
+000950     05  FILLER                  PIC X(12) VALUE "DEPOSIT".
+000960     05  FILLER                  PIC X(12) VALUE "WITHDRAWAL".
+000970     05  FILLER                  PIC X(12) VALUE "ADJUSTMENT".
+000980
+000990 01  WS-COUNTER-ID-LIST-R REDEFINES WS-COUNTER-ID-LIST.
+001000     05  WS-COUNTER-ID-INIT      PIC X(12) OCCURS 3 TIMES.
+001010
+001020 01  WS-RECON-TABLE.
+001030     05  WS-RECON-ENTRY OCCURS 3 TIMES INDEXED BY WS-REC-IDX.
+001040         10  WS-REC-ID             PIC X(12).
+001050         10  WS-REC-COBOL-VALUE    PIC S9(8) COMP-5.
+001060         10  WS-REC-JAVA-COUNT     PIC S9(8) COMP-5.
+001070         10  WS-REC-MATCH-SW       PIC X(01).
+001080             88  WS-REC-MATCHED             VALUE 'Y'.
+001090
+001100 77  WS-TABLE-IDX                 PIC 9(04) COMP VALUE 0.
+001110
+001120 PROCEDURE DIVISION.
+001130
+001140 0000-MAINLINE.
+001150     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001160     PERFORM 2000-READ-JAVA-COUNTS THRU 2000-EXIT.
+001170     PERFORM 3000-READ-COBOL-COUNTERS THRU 3000-EXIT.
+001180     PERFORM 4000-PRINT-REPORT THRU 4000-EXIT.
+001190     STOP RUN.
+001200
+001210*--------------------------------------------------------*
+001220* 1000-INITIALIZE                                          *
+001230* SEEDS THE RECONCILIATION TABLE AND OPENS BOTH INPUT       *
+001240* FILES.  EITHER FILE MAY BE MISSING ON A SHOP'S VERY        *
+001250* FIRST NIGHT -- THAT IS TREATED AS ALL ZEROS RATHER THAN    *
+001260* AN ABEND, SINCE A MISSING COUNTER NATURALLY SHOWS UP AS A  *
+001270* DISCREPANCY ON THE REPORT.                                 *
+001280*--------------------------------------------------------*
+001290 1000-INITIALIZE.
+001300     ACCEPT WS-REPORT-DATE FROM DATE YYYYMMDD.
+001310     MOVE WS-REPORT-DATE TO WS-EDIT-DATE.
+001320
+001330     PERFORM 1100-INIT-RECON-ENTRY THRU 1100-EXIT
+001340         VARYING WS-TABLE-IDX FROM 1 BY 1
+001350         UNTIL WS-TABLE-IDX > 3.
+001360
+001370     OPEN INPUT JAVA-TRANS-FILE.
+001380     IF WS-JC-OK
+001390         SET WS-JC-OPEN TO TRUE
+001400     ELSE
+001410         SET WS-JC-EOF TO TRUE
+001420     END-IF.
+001430
+001440     OPEN INPUT COUNTER-MASTER.
+001450     IF WS-CM-OK
+001460         SET WS-CM-OPEN TO TRUE
+001470     END-IF.
+001480
+001490 1000-EXIT.
+001500     EXIT.
+001510
+001520*--------------------------------------------------------*
+001530* 1100-INIT-RECON-ENTRY                                    *
+001540*--------------------------------------------------------*
+001550 1100-INIT-RECON-ENTRY.
+001560     MOVE WS-COUNTER-ID-INIT (WS-TABLE-IDX)
+001570         TO WS-REC-ID (WS-TABLE-IDX).
+001580     MOVE 0   TO WS-REC-COBOL-VALUE (WS-TABLE-IDX).
+001590     MOVE 0   TO WS-REC-JAVA-COUNT (WS-TABLE-IDX).
+001600     MOVE 'N' TO WS-REC-MATCH-SW (WS-TABLE-IDX).
+001610
+001620 1100-EXIT.
+001630     EXIT.
+001640
+001650*--------------------------------------------------------*
+001660* 2000-READ-JAVA-COUNTS                                    *
+001670* READS EVERY RECORD THE JAVA APPLICATION WROTE AND FILES   *
+001680* EACH TRANSACTION-PROCESSED COUNT UNDER ITS COUNTER-ID.    *
+001690*--------------------------------------------------------*
+001700 2000-READ-JAVA-COUNTS.
+001710     PERFORM 2100-READ-JAVA-RECORD THRU 2100-EXIT.
+001720     PERFORM 2200-STORE-JAVA-COUNT THRU 2200-EXIT
+001730         UNTIL WS-JC-EOF.
+001740
+001750     IF WS-JC-OPEN
+001760         CLOSE JAVA-TRANS-FILE
+001770     END-IF.
+001780
+001790 2000-EXIT.
+001800     EXIT.
+001810
+001820*--------------------------------------------------------*
+001830* 2100-READ-JAVA-RECORD                                    *
+001840*--------------------------------------------------------*
+001850 2100-READ-JAVA-RECORD.
+001860     IF WS-JC-EOF
+001870         GO TO 2100-EXIT
+001880     END-IF.
+001890
+001900     READ JAVA-TRANS-FILE
+001910         AT END
+001920             SET WS-JC-EOF TO TRUE
+001930     END-READ.
+001940
+001950 2100-EXIT.
+001960     EXIT.
+001970
+001980*--------------------------------------------------------*
+001990* 2200-STORE-JAVA-COUNT                                    *
+002000*--------------------------------------------------------*
+002010 2200-STORE-JAVA-COUNT.
+002020     SET WS-REC-IDX TO 1.
+002030     SEARCH WS-RECON-ENTRY
+002040         AT END
+002050             CONTINUE
+002060         WHEN WS-REC-ID (WS-REC-IDX) = JC-COUNTER-ID
+002070             MOVE JC-PROCESSED-COUNT
+002080                 TO WS-REC-JAVA-COUNT (WS-REC-IDX)
+002090     END-SEARCH.
+002100
+002110     PERFORM 2100-READ-JAVA-RECORD THRU 2100-EXIT.
+002120
+002130 2200-EXIT.
+002140     EXIT.
+002150
+002160*--------------------------------------------------------*
+002170* 3000-READ-COBOL-COUNTERS                                 *
+002180* LOOKS UP THE PERSISTED VALUE OF EACH KNOWN COUNTER-ID IN  *
+002190* COUNTER-MASTER AND FLAGS WHETHER IT MATCHES THE JAVA      *
+002200* APPLICATION'S TRANSACTION-PROCESSED COUNT.                *
+002210*--------------------------------------------------------*
+002220 3000-READ-COBOL-COUNTERS.
+002230     PERFORM 3100-READ-ONE-COUNTER THRU 3100-EXIT
+002240         VARYING WS-TABLE-IDX FROM 1 BY 1
+002250         UNTIL WS-TABLE-IDX > 3.
+002260
+002270     IF WS-CM-OPEN
+002280         CLOSE COUNTER-MASTER
+002290     END-IF.
+002300
+002310 3000-EXIT.
+002320     EXIT.
+002330
+002340*--------------------------------------------------------*
+002350* 3100-READ-ONE-COUNTER                                    *
+002360*--------------------------------------------------------*
+002370 3100-READ-ONE-COUNTER.
+002380     IF NOT WS-CM-OPEN
+002390         MOVE 0 TO WS-REC-COBOL-VALUE (WS-TABLE-IDX)
+002400         GO TO 3100-COMPARE
+002410     END-IF.
+002420
+002430     MOVE WS-REC-ID (WS-TABLE-IDX) TO CM-COUNTER-ID.
+002440
+002450     READ COUNTER-MASTER
+002460         INVALID KEY
+002470             MOVE 0 TO WS-REC-COBOL-VALUE (WS-TABLE-IDX)
+002480         NOT INVALID KEY
+002490             MOVE CM-COUNTER-VALUE
+002500                 TO WS-REC-COBOL-VALUE (WS-TABLE-IDX)
+002510     END-READ.
+002520
+002530 3100-COMPARE.
+002540     IF WS-REC-COBOL-VALUE (WS-TABLE-IDX) =
+002550        WS-REC-JAVA-COUNT (WS-TABLE-IDX)
+002560         SET WS-REC-MATCHED (WS-TABLE-IDX) TO TRUE
+002570     END-IF.
+002580
+002590 3100-EXIT.
+002600     EXIT.
+002610
+002620*--------------------------------------------------------*
+002630* 4000-PRINT-REPORT                                        *
+002640* WRITES THE ONE-PAGE NIGHTLY RECONCILIATION REPORT, ONE    *
+002650* BLOCK PER COUNTER-ID.                                     *
+002660*--------------------------------------------------------*
+002670 4000-PRINT-REPORT.
+002680     OPEN OUTPUT RECON-REPORT.
+002690
+002700     MOVE SPACES TO RPT-LINE.
+002710     STRING "NIGHTLY COUNTER RECONCILIATION - " DELIMITED BY SIZE
+002720            WS-EDIT-DATE DELIMITED BY SIZE
+002730            INTO RPT-LINE.
+002740     WRITE RPT-LINE.
+002750
+002760     MOVE SPACES TO RPT-LINE.
+002770     WRITE RPT-LINE.
+002780
+002790     PERFORM 4100-PRINT-ONE-ENTRY THRU 4100-EXIT
+002800         VARYING WS-TABLE-IDX FROM 1 BY 1
+002810         UNTIL WS-TABLE-IDX > 3.
+002820
+002830     CLOSE RECON-REPORT.
+002840
+002850 4000-EXIT.
+002860     EXIT.
+002870
+002880*--------------------------------------------------------*
+002890* 4100-PRINT-ONE-ENTRY                                     *
+002900*--------------------------------------------------------*
+002910 4100-PRINT-ONE-ENTRY.
+002920     MOVE SPACES TO RPT-LINE.
+002930     STRING "COUNTER: " DELIMITED BY SIZE
+002940            WS-REC-ID (WS-TABLE-IDX) DELIMITED BY SIZE
+002950            INTO RPT-LINE.
+002960     WRITE RPT-LINE.
+002970
+002980     MOVE WS-REC-COBOL-VALUE (WS-TABLE-IDX) TO WS-EDIT-COUNTER.
+002990     MOVE SPACES TO RPT-LINE.
+003000     STRING "  COBOL PERSISTED VALUE . : " DELIMITED BY SIZE
+003010            WS-EDIT-COUNTER DELIMITED BY SIZE
+003020            INTO RPT-LINE.
+003030     WRITE RPT-LINE.
+003040
+003050     MOVE WS-REC-JAVA-COUNT (WS-TABLE-IDX) TO WS-EDIT-COUNTER.
+003060     MOVE SPACES TO RPT-LINE.
+003070     STRING "  JAVA PROCESSED COUNT. . : " DELIMITED BY SIZE
+003080            WS-EDIT-COUNTER DELIMITED BY SIZE
+003090            INTO RPT-LINE.
+003100     WRITE RPT-LINE.
+003110
+003120     IF WS-REC-MATCHED (WS-TABLE-IDX)
+003130         MOVE SPACES TO RPT-LINE
+003140         STRING "  STATUS . . . . . . . . . : IN BALANCE"
+003150                DELIMITED BY SIZE
+003160                INTO RPT-LINE
+003170         WRITE RPT-LINE
+003180     ELSE
+003190         COMPUTE WS-DIFF-VALUE =
+003200             WS-REC-COBOL-VALUE (WS-TABLE-IDX) -
+003210             WS-REC-JAVA-COUNT (WS-TABLE-IDX)
+003220         MOVE WS-DIFF-VALUE TO WS-EDIT-DIFF
+003230         MOVE SPACES TO RPT-LINE
+003240         STRING "  STATUS . . . . . . . . . : DISCREPANCY"
+003250                DELIMITED BY SIZE
+003260                INTO RPT-LINE
+003270         WRITE RPT-LINE
+003280         MOVE SPACES TO RPT-LINE
+003290         STRING "  DIFFERENCE (COBOL-JAVA). : " DELIMITED BY SIZE
+003300                WS-EDIT-DIFF DELIMITED BY SIZE
+003310                INTO RPT-LINE
+003320         WRITE RPT-LINE
+003330     END-IF.
+003340
+003350 4100-EXIT.
+003360     EXIT.
