@@ -1,30 +1,462 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. COBOL-BUSINESS-LOGIC.
-
-       DATA DIVISION.
-
-       LINKAGE SECTION.
-      * ----------------------------------------------------
-      * 1. Define the pointer passed from C++
-      * ----------------------------------------------------
-       01  LS-INPUT-PTR           USAGE IS POINTER.
-
-       01  LS-COUNTER-STORAGE.
-           05  LS-COUNTER           PIC S9(8) COMP-5.
-
-      * ----------------------------------------------------
-      * NOTE: The PROCEDURE DIVISION must use the name of the 
-      * pointer (LS-INPUT-PTR) as its argument.
-      * ----------------------------------------------------
-       PROCEDURE DIVISION USING LS-INPUT-PTR.
-           SET ADDRESS OF LS-COUNTER-STORAGE TO LS-INPUT-PTR.
-
-           DISPLAY "[COBOL] Entered COBOL logic."
-
-           DISPLAY "[COBOL] Counter before increment: " LS-COUNTER
-
-           ADD 1 TO LS-COUNTER
-
-           DISPLAY "[COBOL] Counter after increment: " LS-COUNTER
-
-           GOBACK.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. COBOL-BUSINESS-LOGIC.
+000030 AUTHOR. D. OKONKWO.
+000040 INSTALLATION. ENTERPRISE BANKING SYSTEMS GROUP.
+000050 DATE-WRITTEN. 03/14/2019.
+000060 DATE-COMPILED.
+000070*--------------------------------------------------------*
+000080* MODIFICATION HISTORY                                    *
+000090*--------------------------------------------------------*
+000100* 03/14/19  DRO  ORIGINAL PROGRAM.  INCREMENTS A COUNTER   *
+000110*                PASSED FROM THE C++/JNI LAYER VIA A       *
+000120*                RAW POINTER.                              *
+000130* 08/09/26  DRO  ADDED A CHECKPOINT FILE SO THE RUNNING     *
+000140*                COUNT SURVIVES A HOST PROCESS RESTART      *
+000150*                MID-BATCH INSTEAD OF RENUMBERING FROM      *
+000160*                ZERO.                                      *
+000170* 08/09/26  DRO  ADDED RANGE/OVERFLOW VALIDATION AND A      *
+000180*                RETURN-CODE FIELD SO A BAD OR MAXED-OUT    *
+000190*                COUNTER IS REPORTED INSTEAD OF SILENTLY    *
+000200*                WRAPPING.                                  *
+000210* 08/09/26  DRO  ADDED AN AUDIT-LOG RECORD PER CALL SO      *
+000220*                OPERATIONS CAN RECONCILE HOW MANY TIMES    *
+000230*                THIS PROGRAM WAS INVOKED DURING A BATCH     *
+000240*                WINDOW INSTEAD OF RELYING ON JOB-LOG        *
+000250*                DISPLAY LINES.                              *
+000260* 08/09/26  DRO  REPLACED THE SEQUENTIAL CHECKPOINT FILE     *
+000270*                WITH AN INDEXED COUNTER-MASTER FILE THAT    *
+000280*                IS READ AND REWRITTEN ON EVERY CALL, SO     *
+000290*                SEVERAL CONCURRENT JNI CALLERS SHARE ONE    *
+000300*                PERSISTED COUNTER INSTEAD OF EACH HOLDING   *
+000310*                A PRIVATE IN-MEMORY COPY.  THIS ALSO        *
+000320*                CARRIES FORWARD THE CHECKPOINT/RESTART      *
+000330*                BEHAVIOR FROM THE EARLIER REVISION.         *
+000340* 08/09/26  DRO  EXTENDED THE LINKAGE RECORD WITH LS-        *
+000350*                COUNTER-ID SO DEPOSITS, WITHDRAWALS AND     *
+000360*                ADJUSTMENTS EACH GET THEIR OWN SEQUENCE     *
+000370*                RANGE OUT OF ONE COUNTER-MASTER FILE        *
+000380*                INSTEAD OF COLLIDING ON A SINGLE COUNTER.   *
+000390* 08/09/26  DRO  MOVED LS-RETURN-CODE OUT OF LS-COUNTER-     *
+000400*                STORAGE AND INTO ITS OWN LINKAGE PARAMETER, *
+000410*                AND REJECT A NULL LS-INPUT-PTR BEFORE THE   *
+000420*                SET ADDRESS EVER RUNS, SO A BAD POINTER IS  *
+000430*                REPORTED TO THE CALLER INSTEAD OF CRASHING  *
+000440*                OR WRITING GARBAGE DOWNSTREAM.              *
+000450* 08/09/26  DRO  ADDED AN AUTHORIZED MAINTENANCE MODE SO A    *
+000460*                RECONCILIATION RUN OR A FISCAL YEAR ROLLOVER *
+000470*                CAN RESEED LS-COUNTER TO A SUPPLIED VALUE    *
+000480*                INSTEAD OF ADDING 1, WITH THE OLD AND NEW    *
+000490*                VALUES WRITTEN TO THE AUDIT TRAIL LIKE ANY   *
+000500*                OTHER CALL.                                  *
+000510* 08/09/26  DRO  CHECKED FILE STATUS AFTER EVERY COUNTER-      *
+000520*                MASTER/AUDIT-LOG WRITE SO A FAILED REWRITE    *
+000530*                IS REPORTED INSTEAD OF LEAVING THE CALLER     *
+000540*                THINKING THE COUNTER WAS PERSISTED.  ALSO     *
+000550*                SPLIT OUT A GENUINE COUNTER-MASTER OPEN        *
+000560*                ERROR FROM THE FIRST-RUN "FILE DOES NOT      *
+000570*                EXIST YET" CASE INSTEAD OF TREATING BOTH     *
+000580*                THE SAME WAY.                                *
+000590* 08/09/26  DRO  CLOSED THREE GAPS WHERE LS-RETURN-CODE COULD  *
+000600*                STAY SUCCESS WHILE COUNTER-MASTER STILL MOVED:*
+000610*                0000-MAINLINE NOW STOPS BEFORE THE COUNTER-   *
+000620*                MASTER SAVE IF THE AUDIT WRITE FAILED;        *
+000630*                1400-READ-COUNTER-MASTER NOW FLAGS A LOCK     *
+000640*                CONFLICT OR OTHER READ ERROR THAT IS NEITHER  *
+000650*                A HIT NOR AN INVALID KEY; AND 1200-OPEN-      *
+000660*                AUDIT-LOG NOW REPORTS A PERSISTENT OPEN        *
+000670*                FAILURE INSTEAD OF SILENTLY DEFERRING TO THE  *
+000680*                NEXT WRITE'S OWN STATUS CHECK.                *
+000690* 08/09/26  DRO  UNLOCKED COUNTER-MASTER BEFORE BAILING OUT ON  *
+000700*                A FAILED AUDIT WRITE, MATCHING THE UNLOCK ON   *
+000710*                EVERY OTHER EARLY EXIT BETWEEN THE READ-WITH-  *
+000720*                LOCK AND THE REWRITE, SO A BROKEN AUDIT-LOG     *
+000730*                CANNOT STRAND A PERMANENT RECORD LOCK.  ALSO    *
+000740*                STOPPED 1000-INITIALIZE FROM MARKING ITSELF     *
+000750*                DONE WHEN A FILE OPEN GENUINELY FAILS, AND      *
+000760*                FROM LETTING A SECOND OPEN FAILURE OVERWRITE    *
+000770*                THE FIRST ONE'S RETURN CODE, SO A BAD STARTUP   *
+000780*                CONDITION GETS RETRIED ON THE NEXT CALL         *
+000790*                INSTEAD OF DISABLING THE COUNTER FOR GOOD.      *
+000800*--------------------------------------------------------*
+000810
+000820 ENVIRONMENT DIVISION.
+000830
+000840 CONFIGURATION SECTION.
+000850 SOURCE-COMPUTER. GENERIC-SERVER.
+000860 OBJECT-COMPUTER. GENERIC-SERVER.
+000870
+000880 INPUT-OUTPUT SECTION.
+000890 FILE-CONTROL.
+000900*--------------------------------------------------------*
+000910* COUNTER-MASTER HOLDS THE CURRENT VALUE OF EACH NAMED     *
+000920* COUNTER, KEYED BY COUNTER-ID.  IT IS THE SINGLE SOURCE OF *
+000930* TRUTH FOR LS-COUNTER -- READ AT THE START OF EVERY CALL   *
+000940* AND REWRITTEN AFTER EVERY INCREMENT.                      *
+000950*--------------------------------------------------------*
+000960     SELECT COUNTER-MASTER ASSIGN TO "COUNTMST"
+000970         ORGANIZATION IS INDEXED
+000980         ACCESS MODE IS DYNAMIC
+000990         RECORD KEY IS CM-COUNTER-ID
+001000         LOCK MODE IS MANUAL WITH LOCK ON RECORD
+001010         FILE STATUS IS WS-CM-FILE-STATUS.
+001020
+001030*--------------------------------------------------------*
+001040* AUDIT-LOG RECEIVES ONE RECORD PER CALL INTO THIS         *
+001050* PROGRAM, APPENDED FOR THE LIFE OF THE HOST PROCESS.      *
+001060*--------------------------------------------------------*
+001070     SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+001080         ORGANIZATION IS SEQUENTIAL
+001090         FILE STATUS IS WS-AUDIT-FILE-STATUS.
+001100
+001110 DATA DIVISION.
+001120
+001130 FILE SECTION.
+001140 FD  COUNTER-MASTER
+001150     RECORDING MODE IS F.
+001160     COPY CMRECORD.
+001170
+001180 FD  AUDIT-LOG
+001190     RECORDING MODE IS F.
+001200     COPY AUDITREC.
+001210
+001220 WORKING-STORAGE SECTION.
+001230*--------------------------------------------------------*
+001240* STANDALONE SWITCHES AND COUNTERS                         *
+001250*--------------------------------------------------------*
+001260 77  WS-INITIALIZED-SW           PIC X(01)   VALUE 'N'.
+001270     88  WS-INITIALIZED                      VALUE 'Y'.
+001280
+001290 77  WS-CM-FILE-STATUS           PIC X(02)   VALUE SPACES.
+001300     88  WS-CM-OK                            VALUE '00'.
+001310     88  WS-CM-NOT-FOUND                     VALUE '35'.
+001320
+001330 77  WS-AUDIT-FILE-STATUS        PIC X(02)   VALUE SPACES.
+001340     88  WS-AUDIT-OK                         VALUE '00'.
+001350
+001360 77  WS-BEFORE-VALUE             PIC S9(8) COMP-5.
+001370
+001380*--------------------------------------------------------*
+001390* RANGE LIMITS FOR LS-COUNTER.  PIC S9(8) COMP-5 CAN HOLD  *
+001400* FAR MORE, BUT 99999999 IS THE LARGEST VALUE THE REPORTS  *
+001410* DOWNSTREAM OF THIS FIELD ARE BUILT TO KEY OFF OF.         *
+001420*--------------------------------------------------------*
+001430 77  WS-COUNTER-LOW-LIMIT        PIC S9(8) COMP-5
+001440                                  VALUE 0.
+001450 77  WS-COUNTER-HIGH-LIMIT       PIC S9(8) COMP-5
+001460                                  VALUE 99999999.
+001470
+001480*--------------------------------------------------------*
+001490* TIMESTAMP BUILT FROM THE SYSTEM DATE AND TIME, USED FOR  *
+001500* BOTH THE AUDIT-LOG RECORD AND THE COUNTER-MASTER LAST-    *
+001510* UPDATE STAMP.                                             *
+001520*--------------------------------------------------------*
+001530 01  WS-TIMESTAMP.
+001540     05  WS-TS-DATE               PIC 9(08).
+001550     05  WS-TS-TIME               PIC 9(08).
+001560
+001570 LINKAGE SECTION.
+001580*--------------------------------------------------------*
+001590* 1. DEFINE THE POINTER PASSED FROM C++                    *
+001600*--------------------------------------------------------*
+001610 01  LS-INPUT-PTR                USAGE IS POINTER.
+001620
+001630 01  LS-COUNTER-STORAGE.
+001640     05  LS-COUNTER              PIC S9(8) COMP-5.
+001650     05  LS-COUNTER-ID           PIC X(12).
+001660         88  LS-COUNTER-ID-VALID VALUES 'DEPOSIT'
+001670                                        'WITHDRAWAL'
+001680                                        'ADJUSTMENT'.
+001690     05  LS-MAINTENANCE-FLAG     PIC X(01).
+001700         88  LS-MAINTENANCE-MODE          VALUE 'Y'.
+001710         88  LS-NORMAL-MODE               VALUE 'N'.
+001720     05  LS-RESEED-VALUE         PIC S9(8) COMP-5.
+001730
+001740*--------------------------------------------------------*
+001750* 2. LS-RETURN-CODE IS ITS OWN PARAMETER, NOT PART OF      *
+001760* LS-COUNTER-STORAGE, SO IT IS ALWAYS SAFE TO SET EVEN      *
+001770* WHEN LS-INPUT-PTR ITSELF IS NULL OR MISALIGNED.           *
+001780*--------------------------------------------------------*
+001790 01  LS-RETURN-CODE              PIC X(02).
+001800     88  LS-SUCCESS                          VALUE '00'.
+001810     88  LS-INVALID-POINTER                  VALUE '90'.
+001820     88  LS-COUNTER-OUT-OF-RANGE             VALUE '91'.
+001830     88  LS-COUNTER-OVERFLOW                 VALUE '92'.
+001840     88  LS-INVALID-COUNTER-ID               VALUE '93'.
+001850     88  LS-COUNTER-MASTER-ERROR             VALUE '94'.
+001860     88  LS-WRITE-ERROR                       VALUE '95'.
+001870     88  LS-AUDIT-LOG-ERROR                   VALUE '96'.
+001880
+001890*--------------------------------------------------------*
+001900* NOTE: THE PROCEDURE DIVISION MUST USE THE NAME OF THE    *
+001910* POINTER (LS-INPUT-PTR) AS ITS FIRST ARGUMENT.             *
+001920*--------------------------------------------------------*
+001930 PROCEDURE DIVISION USING LS-INPUT-PTR LS-RETURN-CODE.
+001940
+001950 0000-MAINLINE.
+001960     SET LS-SUCCESS TO TRUE.
+001970
+001980     IF LS-INPUT-PTR = NULL
+001990         SET LS-INVALID-POINTER TO TRUE
+002000         GO TO 0000-MAINLINE-EXIT
+002010     END-IF.
+002020
+002030     SET ADDRESS OF LS-COUNTER-STORAGE TO LS-INPUT-PTR.
+002040
+002050     IF NOT WS-INITIALIZED
+002060         PERFORM 1000-INITIALIZE THRU 1000-EXIT
+002070         IF LS-SUCCESS
+002080             SET WS-INITIALIZED TO TRUE
+002090         END-IF
+002100     END-IF.
+002110
+002120     IF NOT LS-SUCCESS
+002130         GO TO 0000-MAINLINE-EXIT
+002140     END-IF.
+002150
+002160     PERFORM 1350-VALIDATE-COUNTER-ID THRU 1350-EXIT.
+002170     IF NOT LS-SUCCESS
+002180         GO TO 0000-MAINLINE-EXIT
+002190     END-IF.
+002200
+002210     PERFORM 1400-READ-COUNTER-MASTER THRU 1400-EXIT.
+002220     IF NOT LS-SUCCESS
+002230         GO TO 0000-MAINLINE-EXIT
+002240     END-IF.
+002250
+002260     IF LS-MAINTENANCE-MODE
+002270         PERFORM 1600-RESEED-COUNTER THRU 1600-EXIT
+002280     ELSE
+002290         PERFORM 1500-VALIDATE-COUNTER THRU 1500-EXIT
+002300         IF LS-SUCCESS
+002310             DISPLAY "[COBOL] Entered COBOL logic for counter: "
+002320                     LS-COUNTER-ID
+002330             DISPLAY "[COBOL] Counter before increment: "
+002340                     LS-COUNTER
+002350             MOVE LS-COUNTER TO WS-BEFORE-VALUE
+002360             ADD 1 TO LS-COUNTER
+002370             DISPLAY "[COBOL] Counter after increment: "
+002380                     LS-COUNTER
+002390         END-IF
+002400     END-IF.
+002410
+002420     IF NOT LS-SUCCESS
+002430         GO TO 0000-MAINLINE-EXIT
+002440     END-IF.
+002450
+002460     PERFORM 2000-WRITE-AUDIT-RECORD THRU 2000-EXIT.
+002470     IF NOT LS-SUCCESS
+002480         UNLOCK COUNTER-MASTER
+002490         GO TO 0000-MAINLINE-EXIT
+002500     END-IF.
+002510     PERFORM 3000-SAVE-COUNTER-MASTER THRU 3000-EXIT.
+002520
+002530 0000-MAINLINE-EXIT.
+002540     GOBACK.
+002550
+002560*--------------------------------------------------------*
+002570* 1000-INITIALIZE                                          *
+002580* RUNS ONCE PER PROCESS TO OPEN THE COUNTER-MASTER AND      *
+002590* AUDIT-LOG FILES.                                          *
+002600*--------------------------------------------------------*
+002610 1000-INITIALIZE.
+002620     PERFORM 1100-OPEN-COUNTER-MASTER THRU 1100-EXIT.
+002630     IF LS-SUCCESS
+002640         PERFORM 1200-OPEN-AUDIT-LOG THRU 1200-EXIT
+002650     END-IF.
+002660
+002670 1000-EXIT.
+002680     EXIT.
+002690
+002700*--------------------------------------------------------*
+002710* 1100-OPEN-COUNTER-MASTER                                 *
+002720* CREATES THE COUNTER-MASTER FILE ON THE VERY FIRST RUN IF *
+002730* IT DOES NOT YET EXIST, THEN LEAVES IT OPEN I-O FOR THE    *
+002740* LIFE OF THE PROCESS.  AN OPEN FAILURE THAT IS NOT "FILE   *
+002750* DOES NOT EXIST YET" IS A GENUINE I/O ERROR AND IS NOT      *
+002760* PAPERED OVER BY RECREATING THE FILE.                       *
+002770*--------------------------------------------------------*
+002780 1100-OPEN-COUNTER-MASTER.
+002790     OPEN I-O COUNTER-MASTER.
+002800
+002810     IF WS-CM-OK
+002820         GO TO 1100-EXIT
+002830     END-IF.
+002840
+002850     IF NOT WS-CM-NOT-FOUND
+002860         SET LS-COUNTER-MASTER-ERROR TO TRUE
+002870         GO TO 1100-EXIT
+002880     END-IF.
+002890
+002900     OPEN OUTPUT COUNTER-MASTER.
+002910     CLOSE COUNTER-MASTER.
+002920     OPEN I-O COUNTER-MASTER.
+002930
+002940     IF NOT WS-CM-OK
+002950         SET LS-COUNTER-MASTER-ERROR TO TRUE
+002960     END-IF.
+002970
+002980 1100-EXIT.
+002990     EXIT.
+003000
+003010*--------------------------------------------------------*
+003020* 1200-OPEN-AUDIT-LOG                                      *
+003030* OPENS THE AUDIT LOG FOR APPEND, CREATING IT ON THE VERY  *
+003040* FIRST RUN IF IT DOES NOT YET EXIST.                       *
+003050*--------------------------------------------------------*
+003060 1200-OPEN-AUDIT-LOG.
+003070     OPEN EXTEND AUDIT-LOG.
+003080
+003090     IF WS-AUDIT-OK
+003100         GO TO 1200-EXIT
+003110     END-IF.
+003120
+003130     OPEN OUTPUT AUDIT-LOG.
+003140     CLOSE AUDIT-LOG.
+003150     OPEN EXTEND AUDIT-LOG.
+003160
+003170     IF NOT WS-AUDIT-OK
+003180         SET LS-AUDIT-LOG-ERROR TO TRUE
+003190     END-IF.
+003200
+003210 1200-EXIT.
+003220     EXIT.
+003230
+003240*--------------------------------------------------------*
+003250* 1350-VALIDATE-COUNTER-ID                                 *
+003260* REJECTS ANY COUNTER-ID THE SHOP DOES NOT RECOGNIZE, SO A *
+003270* TYPO ON THE JAVA SIDE NEVER CREATES A STRAY COUNTER.      *
+003280*--------------------------------------------------------*
+003290 1350-VALIDATE-COUNTER-ID.
+003300     IF NOT LS-COUNTER-ID-VALID
+003310         SET LS-INVALID-COUNTER-ID TO TRUE
+003320         GO TO 1350-EXIT
+003330     END-IF.
+003340
+003350 1350-EXIT.
+003360     EXIT.
+003370
+003380*--------------------------------------------------------*
+003390* 1400-READ-COUNTER-MASTER                                 *
+003400* LOCKS AND READS THE CURRENT VALUE OF THE CALLER'S NAMED  *
+003410* COUNTER.  IF NO RECORD EXISTS YET FOR THIS COUNTER-ID     *
+003420* (ITS VERY FIRST CALL) THE CALLER'S INCOMING VALUE SEEDS   *
+003430* THE NEW RECORD.                                           *
+003440*--------------------------------------------------------*
+003450 1400-READ-COUNTER-MASTER.
+003460     MOVE LS-COUNTER-ID TO CM-COUNTER-ID.
+003470
+003480     READ COUNTER-MASTER WITH LOCK
+003490         INVALID KEY
+003500             MOVE LS-COUNTER TO CM-COUNTER-VALUE
+003510             WRITE CM-RECORD
+003520             IF NOT WS-CM-OK
+003530                 SET LS-WRITE-ERROR TO TRUE
+003540             END-IF
+003550     END-READ.
+003560
+003570     IF WS-CM-OK
+003580         MOVE CM-COUNTER-VALUE TO LS-COUNTER
+003590     ELSE
+003600         IF NOT LS-WRITE-ERROR
+003610             SET LS-COUNTER-MASTER-ERROR TO TRUE
+003620         END-IF
+003630     END-IF.
+003640
+003650 1400-EXIT.
+003660     EXIT.
+003670
+003680*--------------------------------------------------------*
+003690* 1500-VALIDATE-COUNTER                                    *
+003700* REJECTS A NEGATIVE/GARBAGE VALUE OR ONE ALREADY AT THE   *
+003710* HIGH LIMIT BEFORE THE ADD IS EVER ATTEMPTED, SO A BAD     *
+003720* POINTER NEVER SILENTLY WRAPS THE SEQUENCE.                *
+003730*--------------------------------------------------------*
+003740 1500-VALIDATE-COUNTER.
+003750     IF LS-COUNTER < WS-COUNTER-LOW-LIMIT
+003760         OR LS-COUNTER > WS-COUNTER-HIGH-LIMIT
+003770         SET LS-COUNTER-OUT-OF-RANGE TO TRUE
+003780         UNLOCK COUNTER-MASTER
+003790         GO TO 1500-EXIT
+003800     END-IF.
+003810
+003820     IF LS-COUNTER = WS-COUNTER-HIGH-LIMIT
+003830         SET LS-COUNTER-OVERFLOW TO TRUE
+003840         UNLOCK COUNTER-MASTER
+003850         GO TO 1500-EXIT
+003860     END-IF.
+003870
+003880 1500-EXIT.
+003890     EXIT.
+003900
+003910*--------------------------------------------------------*
+003920* 1600-RESEED-COUNTER                                      *
+003930* RUNS INSTEAD OF THE NORMAL INCREMENT WHEN THE CALLER SET  *
+003940* LS-MAINTENANCE-MODE.  SETS LS-COUNTER TO THE SUPPLIED     *
+003950* LS-RESEED-VALUE AFTER THE SAME RANGE CHECK APPLIED TO A   *
+003960* NORMAL INCREMENT, SO A RECONCILIATION RUN OR FISCAL YEAR  *
+003970* ROLLOVER CANNOT PLANT AN OUT-OF-RANGE VALUE EITHER.        *
+003980*--------------------------------------------------------*
+003990 1600-RESEED-COUNTER.
+004000     IF LS-RESEED-VALUE < WS-COUNTER-LOW-LIMIT
+004010         OR LS-RESEED-VALUE > WS-COUNTER-HIGH-LIMIT
+004020         SET LS-COUNTER-OUT-OF-RANGE TO TRUE
+004030         UNLOCK COUNTER-MASTER
+004040         GO TO 1600-EXIT
+004050     END-IF.
+004060
+004070     DISPLAY "[COBOL] Maintenance reseed of counter: "
+004080             LS-COUNTER-ID.
+004090     DISPLAY "[COBOL] Counter before reseed: " LS-COUNTER.
+004100
+004110     MOVE LS-COUNTER TO WS-BEFORE-VALUE.
+004120     MOVE LS-RESEED-VALUE TO LS-COUNTER.
+004130
+004140     DISPLAY "[COBOL] Counter after reseed: " LS-COUNTER.
+004150
+004160 1600-EXIT.
+004170     EXIT.
+004180
+004190*--------------------------------------------------------*
+004200* 2000-WRITE-AUDIT-RECORD                                  *
+004210* RECORDS THE TIMESTAMP, COUNTER-ID AND THE BEFORE/AFTER   *
+004220* VALUE OF THIS CALL.                                       *
+004230*--------------------------------------------------------*
+004240 2000-WRITE-AUDIT-RECORD.
+004250     ACCEPT WS-TS-DATE FROM DATE YYYYMMDD.
+004260     ACCEPT WS-TS-TIME FROM TIME.
+004270
+004280     MOVE WS-TIMESTAMP TO AUD-TIMESTAMP.
+004290     MOVE LS-COUNTER-ID TO AUD-COUNTER-ID.
+004300     MOVE WS-BEFORE-VALUE TO AUD-BEFORE-VALUE.
+004310     MOVE LS-COUNTER TO AUD-AFTER-VALUE.
+004320
+004330     IF LS-MAINTENANCE-MODE
+004340         SET AUD-ACTION-MAINTENANCE TO TRUE
+004350     ELSE
+004360         SET AUD-ACTION-INCREMENT TO TRUE
+004370     END-IF.
+004380     WRITE AUDIT-RECORD.
+004390     IF NOT WS-AUDIT-OK
+004400         SET LS-WRITE-ERROR TO TRUE
+004410     END-IF.
+004420
+004430 2000-EXIT.
+004440     EXIT.
+004450
+004460*--------------------------------------------------------*
+004470* 3000-SAVE-COUNTER-MASTER                                 *
+004480* REWRITES THE LOCKED COUNTER-MASTER RECORD WITH THE NEW   *
+004490* VALUE, RELEASING THE LOCK TAKEN IN 1400-READ-COUNTER-     *
+004500* MASTER.                                                   *
+004510*--------------------------------------------------------*
+004520 3000-SAVE-COUNTER-MASTER.
+004530     MOVE LS-COUNTER TO CM-COUNTER-VALUE.
+004540     MOVE WS-TIMESTAMP TO CM-LAST-UPDATE.
+004550
+004560     REWRITE CM-RECORD.
+004570     IF NOT WS-CM-OK
+004580         SET LS-WRITE-ERROR TO TRUE
+004590     END-IF.
+004600
+004610 3000-EXIT.
+004620     EXIT.
