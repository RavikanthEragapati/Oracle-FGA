@@ -0,0 +1,318 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. COBOL-AUDIT-SUMMARY.
+000030 AUTHOR. D. OKONKWO.
+000040 INSTALLATION. ENTERPRISE BANKING SYSTEMS GROUP.
+000050 DATE-WRITTEN. 08/09/2026.
+000060 DATE-COMPILED.
+000070*--------------------------------------------------------*
+000080* MODIFICATION HISTORY                                    *
+000090*--------------------------------------------------------*
+000100* 08/09/26  DRO  ORIGINAL PROGRAM.  READS THE AUDIT-LOG     *
+000110*                WRITTEN BY COBOL-BUSINESS-LOGIC AND        *
+000120*                PRINTS A ONE-PAGE DAILY RECONCILIATION     *
+000130*                SHEET: STARTING VALUE, ENDING VALUE, TOTAL *
+000140*                CALLS, AND ANY GAPS BETWEEN CONSECUTIVE    *
+000150*                VALUES.                                    *
+000160* 08/09/26  DRO  COBOL-BUSINESS-LOGIC NOW KEEPS A SEPARATE   *
+000170*                COUNTER PER COUNTER-ID, SO THIS REPORT      *
+000180*                BREAKS THE SAME TOTALS OUT BY COUNTER-ID    *
+000190*                INSTEAD OF MIXING DEPOSITS, WITHDRAWALS     *
+000200*                AND ADJUSTMENTS INTO ONE GAP COUNT.         *
+000210* 08/09/26  DRO  COBOL-BUSINESS-LOGIC NOW WRITES AN ACTION   *
+000220*                CODE ON EVERY AUDIT RECORD.  AN AUTHORIZED   *
+000230*                MAINTENANCE RESEED IS EXPECTED TO BREAK THE  *
+000240*                VALUE SEQUENCE, SO IT IS COUNTED SEPARATELY  *
+000250*                FROM GAPS INSTEAD OF BEING FLAGGED AS ONE.   *
+000260* 08/09/26  DRO  GUARDED THE AUDIT-LOG OPEN SO RUNNING THIS    *
+000270*                REPORT BEFORE THE FILE EXISTS PRINTS "NO      *
+000280*                ACTIVITY" INSTEAD OF READING AN UNOPENED      *
+000290*                FILE.                                        *
+000300*--------------------------------------------------------*
+000310
+000320 ENVIRONMENT DIVISION.
+000330
+000340 CONFIGURATION SECTION.
+000350 SOURCE-COMPUTER. GENERIC-SERVER.
+000360 OBJECT-COMPUTER. GENERIC-SERVER.
+000370
+000380 INPUT-OUTPUT SECTION.
+000390 FILE-CONTROL.
+000400*--------------------------------------------------------*
+000410* AUDIT-LOG IS THE SAME FILE COBOL-BUSINESS-LOGIC APPENDS  *
+000420* TO, ONE RECORD PER CALL.                                  *
+000430*--------------------------------------------------------*
+000440     SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+000450         ORGANIZATION IS SEQUENTIAL
+000460         FILE STATUS IS WS-AUDIT-FILE-STATUS.
+000470
+000480     SELECT SUMMARY-REPORT ASSIGN TO "SUMRPT"
+000490         ORGANIZATION IS SEQUENTIAL.
+000500
+000510 DATA DIVISION.
+000520
+000530 FILE SECTION.
+000540 FD  AUDIT-LOG
+000550     RECORDING MODE IS F.
+000560     COPY AUDITREC.
+000570
+000580 FD  SUMMARY-REPORT
+000590     RECORDING MODE IS F.
+000600 01  RPT-LINE                    PIC X(80).
+000610
+000620 WORKING-STORAGE SECTION.
+000630*--------------------------------------------------------*
+000640* STANDALONE SWITCHES AND COUNTERS                         *
+000650*--------------------------------------------------------*
+000660 77  WS-AUDIT-FILE-STATUS        PIC X(02)   VALUE SPACES.
+000670     88  WS-AUDIT-OK                         VALUE '00'.
+000680
+000690 77  WS-AUDIT-OPEN-SW             PIC X(01)   VALUE 'N'.
+000700     88  WS-AUDIT-OPEN                       VALUE 'Y'.
+000710
+000720 77  WS-EOF-SW                   PIC X(01)   VALUE 'N'.
+000730     88  WS-AUDIT-EOF                        VALUE 'Y'.
+000740
+000750 77  WS-REPORT-DATE               PIC 9(08).
+000760 77  WS-EDIT-DATE                  PIC 9(08).
+000770 77  WS-EDIT-COUNTER                PIC ZZZZZZZ9.
+000780 77  WS-EDIT-COUNT                   PIC ZZZZZZZ9.
+000790
+000800*--------------------------------------------------------*
+000810* ONE ACCUMULATOR ENTRY PER COUNTER-ID THE SHOP RECOGNIZES. *
+000820* WS-COUNTER-ID-INIT SEEDS THE TABLE WITH THE SAME NAMES    *
+000830* COBOL-BUSINESS-LOGIC VALIDATES LS-COUNTER-ID AGAINST.     *
+000840*--------------------------------------------------------*
+000850 01  WS-COUNTER-ID-LIST.
+000860     05  FILLER                  PIC X(12) VALUE "DEPOSIT".
+000870     05  FILLER                  PIC X(12) VALUE "WITHDRAWAL".
+000880     05  FILLER                  PIC X(12) VALUE "ADJUSTMENT".
+000890
+000900 01  WS-COUNTER-ID-LIST-R REDEFINES WS-COUNTER-ID-LIST.
+000910     05  WS-COUNTER-ID-INIT      PIC X(12) OCCURS 3 TIMES.
+000920
+000930 01  WS-COUNTER-TABLE.
+000940     05  WS-COUNTER-ENTRY OCCURS 3 TIMES INDEXED BY WS-CTR-IDX.
+000950         10  WS-CTR-ID            PIC X(12).
+000960         10  WS-CTR-FIRST-SW      PIC X(01).
+000970             88  WS-CTR-FIRST                VALUE 'Y'.
+000980         10  WS-CTR-START         PIC S9(8) COMP-5.
+000990         10  WS-CTR-END           PIC S9(8) COMP-5.
+001000         10  WS-CTR-PREV          PIC S9(8) COMP-5.
+001010         10  WS-CTR-CALLS         PIC 9(08) COMP.
+001020         10  WS-CTR-GAPS          PIC 9(08) COMP.
+001030         10  WS-CTR-RESEEDS       PIC 9(08) COMP.
+001040
+001050 77  WS-TABLE-IDX                 PIC 9(04) COMP VALUE 0.
+001060
+001070 PROCEDURE DIVISION.
+001080
+001090 0000-MAINLINE.
+001100     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001110     PERFORM 2000-PROCESS-AUDIT-LOG THRU 2000-EXIT.
+001120     PERFORM 3000-PRINT-REPORT THRU 3000-EXIT.
+001130     STOP RUN.
+001140
+001150*--------------------------------------------------------*
+001160* 1000-INITIALIZE                                          *
+001170*--------------------------------------------------------*
+001180 1000-INITIALIZE.
+001190     ACCEPT WS-REPORT-DATE FROM DATE YYYYMMDD.
+001200     MOVE WS-REPORT-DATE TO WS-EDIT-DATE.
+001210
+001220     PERFORM 1100-INIT-COUNTER-ENTRY THRU 1100-EXIT
+001230         VARYING WS-TABLE-IDX FROM 1 BY 1
+001240         UNTIL WS-TABLE-IDX > 3.
+001250
+001260 1000-EXIT.
+001270     EXIT.
+001280
+001290*--------------------------------------------------------*
+001300* 1100-INIT-COUNTER-ENTRY                                  *
+001310*--------------------------------------------------------*
+001320 1100-INIT-COUNTER-ENTRY.
+001330     MOVE WS-COUNTER-ID-INIT (WS-TABLE-IDX)
+001340         TO WS-CTR-ID (WS-TABLE-IDX).
+001350     MOVE 'Y'        TO WS-CTR-FIRST-SW (WS-TABLE-IDX).
+001360     MOVE 0          TO WS-CTR-START (WS-TABLE-IDX).
+001370     MOVE 0          TO WS-CTR-END (WS-TABLE-IDX).
+001380     MOVE 0          TO WS-CTR-PREV (WS-TABLE-IDX).
+001390     MOVE 0          TO WS-CTR-CALLS (WS-TABLE-IDX).
+001400     MOVE 0          TO WS-CTR-GAPS (WS-TABLE-IDX).
+001410     MOVE 0          TO WS-CTR-RESEEDS (WS-TABLE-IDX).
+001420
+001430 1100-EXIT.
+001440     EXIT.
+001450
+001460*--------------------------------------------------------*
+001470* 2000-PROCESS-AUDIT-LOG                                   *
+001480* READS EVERY AUDIT-LOG RECORD FOR TODAY'S DATE AND         *
+001490* ACCUMULATES THE START VALUE, END VALUE, CALL COUNT AND    *
+001500* GAP COUNT FOR EACH COUNTER-ID.  AUDIT-LOG IS ONLY CREATED *
+001510* LAZILY BY COBOL-BUSINESS-LOGIC ON ITS FIRST CALL, SO IT    *
+001520* MAY NOT EXIST YET IF THIS REPORT RUNS BEFORE THAT -- THAT  *
+001530* IS TREATED AS A DAY WITH NO ACTIVITY RATHER THAN AN ABEND. *
+001540*--------------------------------------------------------*
+001550 2000-PROCESS-AUDIT-LOG.
+001560     OPEN INPUT AUDIT-LOG.
+001570     IF WS-AUDIT-OK
+001580         SET WS-AUDIT-OPEN TO TRUE
+001590     ELSE
+001600         SET WS-AUDIT-EOF TO TRUE
+001610     END-IF.
+001620
+001630     PERFORM 2100-READ-AUDIT-RECORD THRU 2100-EXIT.
+001640     PERFORM 2200-PROCESS-ONE-RECORD THRU 2200-EXIT
+001650         UNTIL WS-AUDIT-EOF.
+001660
+001670     IF WS-AUDIT-OPEN
+001680         CLOSE AUDIT-LOG
+001690     END-IF.
+001700
+001710 2000-EXIT.
+001720     EXIT.
+001730
+001740*--------------------------------------------------------*
+001750* 2100-READ-AUDIT-RECORD                                   *
+001760*--------------------------------------------------------*
+001770 2100-READ-AUDIT-RECORD.
+001780     IF WS-AUDIT-EOF
+001790         GO TO 2100-EXIT
+001800     END-IF.
+001810
+001820     READ AUDIT-LOG
+001830         AT END
+001840             SET WS-AUDIT-EOF TO TRUE
+001850     END-READ.
+001860
+001870 2100-EXIT.
+001880     EXIT.
+001890
+001900*--------------------------------------------------------*
+001910* 2200-PROCESS-ONE-RECORD                                  *
+001920* SKIPS RECORDS THAT DO NOT BELONG TO TODAY'S DATE, LOOKS   *
+001930* UP THE MATCHING COUNTER-ID ENTRY, THEN READS THE NEXT     *
+001940* RECORD.                                                   *
+001950*--------------------------------------------------------*
+001960 2200-PROCESS-ONE-RECORD.
+001970     IF AUD-TIMESTAMP (1:8) = WS-REPORT-DATE
+001980         SET WS-CTR-IDX TO 1
+001990         SEARCH WS-COUNTER-ENTRY
+002000             AT END
+002010                 CONTINUE
+002020             WHEN WS-CTR-ID (WS-CTR-IDX) = AUD-COUNTER-ID
+002030                 PERFORM 2300-ACCUMULATE THRU 2300-EXIT
+002040         END-SEARCH
+002050     END-IF.
+002060
+002070     PERFORM 2100-READ-AUDIT-RECORD THRU 2100-EXIT.
+002080
+002090 2200-EXIT.
+002100     EXIT.
+002110
+002120*--------------------------------------------------------*
+002130* 2300-ACCUMULATE                                          *
+002140*--------------------------------------------------------*
+002150 2300-ACCUMULATE.
+002160     ADD 1 TO WS-CTR-CALLS (WS-CTR-IDX).
+002170
+002180     IF WS-CTR-FIRST (WS-CTR-IDX)
+002190         MOVE AUD-BEFORE-VALUE TO WS-CTR-START (WS-CTR-IDX)
+002200         MOVE 'N' TO WS-CTR-FIRST-SW (WS-CTR-IDX)
+002210     ELSE
+002220         IF AUD-BEFORE-VALUE NOT = WS-CTR-PREV (WS-CTR-IDX)
+002230             IF AUD-ACTION-MAINTENANCE
+002240                 ADD 1 TO WS-CTR-RESEEDS (WS-CTR-IDX)
+002250             ELSE
+002260                 ADD 1 TO WS-CTR-GAPS (WS-CTR-IDX)
+002270             END-IF
+002280         END-IF
+002290     END-IF.
+002300
+002310     MOVE AUD-AFTER-VALUE TO WS-CTR-PREV (WS-CTR-IDX).
+002320     MOVE AUD-AFTER-VALUE TO WS-CTR-END (WS-CTR-IDX).
+002330
+002340 2300-EXIT.
+002350     EXIT.
+002360
+002370*--------------------------------------------------------*
+002380* 3000-PRINT-REPORT                                        *
+002390* WRITES THE ONE-PAGE DAILY RECONCILIATION SHEET, ONE       *
+002400* BLOCK PER COUNTER-ID.                                     *
+002410*--------------------------------------------------------*
+002420 3000-PRINT-REPORT.
+002430     OPEN OUTPUT SUMMARY-REPORT.
+002440
+002450     MOVE SPACES TO RPT-LINE.
+002460     STRING "DAILY COUNTER ACTIVITY SUMMARY - " DELIMITED BY SIZE
+002470            WS-EDIT-DATE DELIMITED BY SIZE
+002480            INTO RPT-LINE.
+002490     WRITE RPT-LINE.
+002500
+002510     MOVE SPACES TO RPT-LINE.
+002520     WRITE RPT-LINE.
+002530
+002540     PERFORM 3100-PRINT-ONE-COUNTER THRU 3100-EXIT
+002550         VARYING WS-TABLE-IDX FROM 1 BY 1
+002560         UNTIL WS-TABLE-IDX > 3.
+002570
+002580     CLOSE SUMMARY-REPORT.
+002590
+002600 3000-EXIT.
+002610     EXIT.
+002620
+002630*--------------------------------------------------------*
+002640* 3100-PRINT-ONE-COUNTER                                   *
+002650*--------------------------------------------------------*
+002660 3100-PRINT-ONE-COUNTER.
+002670     MOVE SPACES TO RPT-LINE.
+002680     STRING "COUNTER: " DELIMITED BY SIZE
+002690            WS-CTR-ID (WS-TABLE-IDX) DELIMITED BY SIZE
+002700            INTO RPT-LINE.
+002710     WRITE RPT-LINE.
+002720
+002730     IF WS-CTR-CALLS (WS-TABLE-IDX) = 0
+002740         MOVE SPACES TO RPT-LINE
+002750         STRING "  NO ACTIVITY RECORDED FOR THIS DATE."
+002760                DELIMITED BY SIZE
+002770                INTO RPT-LINE
+002780         WRITE RPT-LINE
+002790         GO TO 3100-EXIT
+002800     END-IF.
+002810
+002820     MOVE WS-CTR-START (WS-TABLE-IDX) TO WS-EDIT-COUNTER.
+002830     MOVE SPACES TO RPT-LINE.
+002840     STRING "  STARTING VALUE . . . . . : " DELIMITED BY SIZE
+002850            WS-EDIT-COUNTER DELIMITED BY SIZE
+002860            INTO RPT-LINE.
+002870     WRITE RPT-LINE.
+002880
+002890     MOVE WS-CTR-END (WS-TABLE-IDX) TO WS-EDIT-COUNTER.
+002900     MOVE SPACES TO RPT-LINE.
+002910     STRING "  ENDING VALUE . . . . . . : " DELIMITED BY SIZE
+002920            WS-EDIT-COUNTER DELIMITED BY SIZE
+002930            INTO RPT-LINE.
+002940     WRITE RPT-LINE.
+002950
+002960     MOVE WS-CTR-CALLS (WS-TABLE-IDX) TO WS-EDIT-COUNT.
+002970     MOVE SPACES TO RPT-LINE.
+002980     STRING "  TOTAL CALLS. . . . . . . : " DELIMITED BY SIZE
+002990            WS-EDIT-COUNT DELIMITED BY SIZE
+003000            INTO RPT-LINE.
+003010     WRITE RPT-LINE.
+003020
+003030     MOVE WS-CTR-GAPS (WS-TABLE-IDX) TO WS-EDIT-COUNT.
+003040     MOVE SPACES TO RPT-LINE.
+003050     STRING "  GAPS BETWEEN VALUES. . . : " DELIMITED BY SIZE
+003060            WS-EDIT-COUNT DELIMITED BY SIZE
+003070            INTO RPT-LINE.
+003080     WRITE RPT-LINE.
+003090
+003100     MOVE WS-CTR-RESEEDS (WS-TABLE-IDX) TO WS-EDIT-COUNT.
+003110     MOVE SPACES TO RPT-LINE.
+003120     STRING "  MAINTENANCE RESEEDS . . . : " DELIMITED BY SIZE
+003130            WS-EDIT-COUNT DELIMITED BY SIZE
+003140            INTO RPT-LINE.
+003150     WRITE RPT-LINE.
+003160
+003170 3100-EXIT.
+003180     EXIT.
