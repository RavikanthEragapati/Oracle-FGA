@@ -0,0 +1,10 @@
+000010*--------------------------------------------------------*
+000020* PENDTRAN.CPY                                             *
+000030* PENDING-TRANS-FILE RECORD LAYOUT.  ONE RECORD PER         *
+000040* TRANSACTION WAITING ON A SEQUENCE NUMBER FROM THE         *
+000050* OVERNIGHT BATCH RUN.                                      *
+000060*--------------------------------------------------------*
+000070 01  PEND-TRANSACTION-RECORD.
+000080     05  PEND-TRANSACTION-ID      PIC X(12).
+000090     05  PEND-AMOUNT              PIC S9(9)V99 COMP-3.
+000100     05  FILLER                   PIC X(20) VALUE SPACES.
