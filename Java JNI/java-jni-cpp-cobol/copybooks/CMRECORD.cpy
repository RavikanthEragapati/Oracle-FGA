@@ -0,0 +1,12 @@
+000010*--------------------------------------------------------*
+000020* CMRECORD.CPY                                             *
+000030* COUNTER-MASTER RECORD LAYOUT.  ONE RECORD PER NAMED       *
+000040* COUNTER, KEYED BY COUNTER-ID SO MULTIPLE CONCURRENT        *
+000050* CALLERS SHARE THE SAME PERSISTED VALUE INSTEAD OF A        *
+000060* PRIVATE IN-MEMORY COPY.                                    *
+000070*--------------------------------------------------------*
+000080 01  CM-RECORD.
+000090     05  CM-COUNTER-ID            PIC X(12).
+000100     05  CM-COUNTER-VALUE         PIC S9(8) COMP-5.
+000110     05  CM-LAST-UPDATE           PIC X(16).
+000120     05  FILLER                   PIC X(10) VALUE SPACES.
