@@ -0,0 +1,15 @@
+000010*--------------------------------------------------------*
+000020* AUDITREC.CPY                                             *
+000030* AUDIT-LOG RECORD LAYOUT.  ONE RECORD IS WRITTEN PER CALL *
+000040* INTO COBOL-BUSINESS-LOGIC; THE DAILY SUMMARY REPORT      *
+000050* READS THE SAME LAYOUT BACK.                              *
+000060*--------------------------------------------------------*
+000070 01  AUDIT-RECORD.
+000080     05  AUD-TIMESTAMP            PIC X(16).
+000090     05  AUD-COUNTER-ID           PIC X(12).
+000100     05  AUD-BEFORE-VALUE         PIC S9(8) COMP-5.
+000110     05  AUD-AFTER-VALUE          PIC S9(8) COMP-5.
+000120     05  AUD-ACTION-CODE          PIC X(01).
+000130         88  AUD-ACTION-INCREMENT           VALUE 'I'.
+000140         88  AUD-ACTION-MAINTENANCE         VALUE 'M'.
+000150     05  FILLER                   PIC X(07) VALUE SPACES.
