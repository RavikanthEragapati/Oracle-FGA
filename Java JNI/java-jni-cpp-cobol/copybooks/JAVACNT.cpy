@@ -0,0 +1,12 @@
+000010*--------------------------------------------------------*
+000020* JAVACNT.CPY                                               *
+000030* JAVA-TRANS-FILE RECORD LAYOUT.  WRITTEN NIGHTLY BY THE    *
+000040* JAVA APPLICATION WITH ONE RECORD PER COUNTER-ID, GIVING   *
+000050* THE NUMBER OF TRANSACTIONS IT PROCESSED FOR THAT TYPE.    *
+000060* COBOL-COUNTER-RECONCILE COMPARES THIS AGAINST THE VALUE   *
+000070* PERSISTED IN COUNTER-MASTER FOR THE SAME COUNTER-ID.      *
+000080*--------------------------------------------------------*
+000090 01  JAVA-COUNT-RECORD.
+000100     05  JC-COUNTER-ID            PIC X(12).
+000110     05  JC-PROCESSED-COUNT       PIC S9(8) COMP-5.
+000120     05  FILLER                   PIC X(16) VALUE SPACES.
