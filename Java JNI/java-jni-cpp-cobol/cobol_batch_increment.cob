@@ -0,0 +1,195 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. COBOL-BATCH-INCREMENT.
+000030 AUTHOR. D. OKONKWO.
+000040 INSTALLATION. ENTERPRISE BANKING SYSTEMS GROUP.
+000050 DATE-WRITTEN. 08/09/2026.
+000060 DATE-COMPILED.
+000070*--------------------------------------------------------*
+000080* MODIFICATION HISTORY                                    *
+000090*--------------------------------------------------------*
+000100* 08/09/26  DRO  ORIGINAL PROGRAM.  ONE JNI CALL INTO THIS  *
+000110*                PROGRAM ASSIGNS SEQUENCE NUMBERS TO A      *
+000120*                WHOLE FILE OF PENDING TRANSACTIONS BY      *
+000130*                CALLING COBOL-BUSINESS-LOGIC INTERNALLY    *
+000140*                FOR EACH ONE, SO THE OVERNIGHT RUN IS NOT   *
+000150*                PAYING JNI CALL OVERHEAD PER TRANSACTION.   *
+000160* 08/09/26  DRO  FOLLOWED COBOL-BUSINESS-LOGIC'S RETURN-    *
+000170*                CODE PARAMETER OUT TO ITS OWN FIELD SO THE  *
+000180*                CALL HERE MATCHES ITS TWO-PARAMETER LINKAGE.*
+000190* 08/09/26  DRO  MIRRORED THE NEW MAINTENANCE-MODE FIELDS    *
+000200*                COBOL-BUSINESS-LOGIC ADDED TO LS-COUNTER-   *
+000210*                STORAGE.  THIS PROGRAM ALWAYS LEAVES THEM AT *
+000220*                THEIR DEFAULT OF "NOT IN MAINTENANCE MODE"   *
+000230*                SINCE A BATCH RUN ONLY EVER ASSIGNS THE NEXT *
+000240*                SEQUENCE NUMBER, IT NEVER RESEEDS A COUNTER. *
+000250* 08/09/26  DRO  GUARDED THE PENDING-TRANS-FILE OPEN SO A       *
+000260*                MISSING OR INACCESSIBLE FILE SURFACES A       *
+000270*                CLEAN RETURN CODE INSTEAD OF READING AN        *
+000280*                UNOPENED FILE.  RENAMED THE LINKAGE FIELDS     *
+000290*                FROM LK- TO LS- TO MATCH COBOL-BUSINESS-      *
+000300*                LOGIC AND THE REST OF THIS FILE FAMILY.       *
+000310* 08/09/26  DRO  RENUMBERED LS-FILE-ERROR/LS-BATCH-INCOMPLETE   *
+000320*                TO '96'/'97' -- THEY WERE COLLIDING WITH       *
+000330*                COBOL-BUSINESS-LOGIC'S OWN '93'/'94' CODES     *
+000340*                ONCE MOVE WS-CALL-RETURN-CODE TO LS-RETURN-    *
+000350*                CODE COPIES A CALLEE FAILURE INTO THIS SAME    *
+000360*                FIELD.  ALSO GAVE WS-CALL-COUNTER AN EXPLICIT  *
+000370*                VALUE 0 SO A FIRST-EVER CALL FOR A COUNTER-ID  *
+000380*                SEEDS COUNTER-MASTER FROM A KNOWN STARTING     *
+000390*                POINT INSTEAD OF UNINITIALIZED STORAGE.        *
+000400* 08/09/26  DRO  RENUMBERED LS-FILE-ERROR/LS-BATCH-INCOMPLETE    *
+000410*                AGAIN, TO '97'/'98' -- COBOL-BUSINESS-LOGIC      *
+000420*                PICKED UP ITS OWN '96' CODE THE SAME ROUND THIS *
+000430*                PROGRAM'S CODES MOVED TO '96'/'97', SO THE       *
+000440*                COLLISION CAME RIGHT BACK ONCE ITS RETURN CODE   *
+000450*                PASSES THROUGH MOVE WS-CALL-RETURN-CODE TO       *
+000460*                LS-RETURN-CODE.                                 *
+000470*--------------------------------------------------------*
+000480
+000490 ENVIRONMENT DIVISION.
+000500
+000510 CONFIGURATION SECTION.
+000520 SOURCE-COMPUTER. GENERIC-SERVER.
+000530 OBJECT-COMPUTER. GENERIC-SERVER.
+000540
+000550 INPUT-OUTPUT SECTION.
+000560 FILE-CONTROL.
+000570*--------------------------------------------------------*
+000580* PENDING-TRANS-FILE HOLDS THE TRANSACTIONS THAT STILL      *
+000590* NEED A SEQUENCE NUMBER ASSIGNED FOR THIS BATCH WINDOW.    *
+000600*--------------------------------------------------------*
+000610     SELECT PENDING-TRANS-FILE ASSIGN TO "PENDTRAN"
+000620         ORGANIZATION IS SEQUENTIAL
+000630         FILE STATUS IS WS-TRANS-FILE-STATUS.
+000640
+000650 DATA DIVISION.
+000660
+000670 FILE SECTION.
+000680 FD  PENDING-TRANS-FILE
+000690     RECORDING MODE IS F.
+000700     COPY PENDTRAN.
+000710
+000720 WORKING-STORAGE SECTION.
+000730*--------------------------------------------------------*
+000740* STANDALONE SWITCHES AND COUNTERS                         *
+000750*--------------------------------------------------------*
+000760 77  WS-TRANS-FILE-STATUS        PIC X(02)   VALUE SPACES.
+000770     88  WS-TRANS-OK                         VALUE '00'.
+000780
+000790 77  WS-TRANS-OPEN-SW             PIC X(01)   VALUE 'N'.
+000800     88  WS-TRANS-OPEN                       VALUE 'Y'.
+000810
+000820 77  WS-TRANS-EOF-SW             PIC X(01)   VALUE 'N'.
+000830     88  WS-TRANS-EOF                        VALUE 'Y'.
+000840
+000850*--------------------------------------------------------*
+000860* WS-CALL-STORAGE IS A LOCAL MIRROR OF THE LS-COUNTER-     *
+000870* STORAGE LINKAGE RECORD IN COBOL-BUSINESS-LOGIC.  ITS      *
+000880* ADDRESS IS PASSED DOWN EXACTLY AS THE C++/JNI LAYER       *
+000890* WOULD PASS IT, SO ONE COPY OF THE VALIDATION, AUDIT AND   *
+000900* COUNTER-MASTER LOGIC SERVES BOTH CALLERS.                 *
+000910*--------------------------------------------------------*
+000920 01  WS-CALL-STORAGE.
+000930     05  WS-CALL-COUNTER          PIC S9(8) COMP-5 VALUE 0.
+000940     05  WS-CALL-COUNTER-ID       PIC X(12).
+000950     05  WS-CALL-MAINT-FLAG       PIC X(01) VALUE 'N'.
+000960     05  WS-CALL-RESEED-VALUE     PIC S9(8) COMP-5 VALUE 0.
+000970
+000980*--------------------------------------------------------*
+000990* WS-CALL-RETURN-CODE MIRRORS COBOL-BUSINESS-LOGIC'S LS-   *
+001000* RETURN-CODE PARAMETER, WHICH IS PASSED SEPARATELY FROM    *
+001010* ITS COUNTER-STORAGE POINTER SO IT STAYS SAFE TO INSPECT   *
+001020* EVEN IF THAT POINTER TURNS OUT TO BE BAD.                 *
+001030*--------------------------------------------------------*
+001040 01  WS-CALL-RETURN-CODE          PIC X(02).
+001050     88  WS-CALL-SUCCESS                     VALUE '00'.
+001060
+001070 01  WS-CALL-PTR                  USAGE POINTER.
+001080
+001090 LINKAGE SECTION.
+001100*--------------------------------------------------------*
+001110* 1. DEFINE THE POINTER PASSED FROM C++                    *
+001120*--------------------------------------------------------*
+001130 01  LS-BATCH-PTR                 USAGE IS POINTER.
+001140
+001150 01  LS-BATCH-PARMS.
+001160     05  LS-COUNTER-ID            PIC X(12).
+001170     05  LS-TRANSACTION-COUNT     PIC S9(8) COMP-5.
+001180     05  LS-PROCESSED-COUNT       PIC S9(8) COMP-5.
+001190     05  LS-FINAL-VALUE           PIC S9(8) COMP-5.
+001200     05  LS-RETURN-CODE           PIC X(02).
+001210         88  LS-SUCCESS                      VALUE '00'.
+001220         88  LS-FILE-ERROR                    VALUE '97'.
+001230         88  LS-BATCH-INCOMPLETE              VALUE '98'.
+001240
+001250 PROCEDURE DIVISION USING LS-BATCH-PTR.
+001260
+001270 0000-MAINLINE.
+001280     SET ADDRESS OF LS-BATCH-PARMS TO LS-BATCH-PTR.
+001290     SET LS-SUCCESS TO TRUE.
+001300     MOVE 0 TO LS-PROCESSED-COUNT.
+001310     MOVE LS-COUNTER-ID TO WS-CALL-COUNTER-ID.
+001320
+001330     OPEN INPUT PENDING-TRANS-FILE.
+001340     IF WS-TRANS-OK
+001350         SET WS-TRANS-OPEN TO TRUE
+001360     ELSE
+001370         SET WS-TRANS-EOF TO TRUE
+001380         SET LS-FILE-ERROR TO TRUE
+001390     END-IF.
+001400     PERFORM 1000-READ-TRANSACTION THRU 1000-EXIT.
+001410     PERFORM 2000-PROCESS-TRANSACTION THRU 2000-EXIT
+001420         UNTIL WS-TRANS-EOF
+001430         OR LS-PROCESSED-COUNT >= LS-TRANSACTION-COUNT
+001440         OR NOT LS-SUCCESS.
+001450
+001460     IF WS-TRANS-OPEN
+001470         CLOSE PENDING-TRANS-FILE
+001480     END-IF.
+001490
+001500     IF LS-SUCCESS AND LS-PROCESSED-COUNT < LS-TRANSACTION-COUNT
+001510         SET LS-BATCH-INCOMPLETE TO TRUE
+001520     END-IF.
+001530
+001540     MOVE WS-CALL-COUNTER TO LS-FINAL-VALUE.
+001550
+001560     GOBACK.
+001570
+001580*--------------------------------------------------------*
+001590* 1000-READ-TRANSACTION                                    *
+001600*--------------------------------------------------------*
+001610 1000-READ-TRANSACTION.
+001620     IF WS-TRANS-EOF
+001630         GO TO 1000-EXIT
+001640     END-IF.
+001650
+001660     READ PENDING-TRANS-FILE
+001670         AT END
+001680             SET WS-TRANS-EOF TO TRUE
+001690     END-READ.
+001700
+001710 1000-EXIT.
+001720     EXIT.
+001730
+001740*--------------------------------------------------------*
+001750* 2000-PROCESS-TRANSACTION                                 *
+001760* ASSIGNS THE NEXT SEQUENCE NUMBER TO ONE PENDING           *
+001770* TRANSACTION BY CALLING COBOL-BUSINESS-LOGIC, THEN READS   *
+001780* THE NEXT TRANSACTION RECORD.                              *
+001790*--------------------------------------------------------*
+001800 2000-PROCESS-TRANSACTION.
+001810     SET WS-CALL-PTR TO ADDRESS OF WS-CALL-STORAGE.
+001820     CALL "COBOL-BUSINESS-LOGIC" USING BY REFERENCE WS-CALL-PTR
+001830         WS-CALL-RETURN-CODE.
+001840
+001850     IF WS-CALL-SUCCESS
+001860         ADD 1 TO LS-PROCESSED-COUNT
+001870     ELSE
+001880         MOVE WS-CALL-RETURN-CODE TO LS-RETURN-CODE
+001890         GO TO 2000-EXIT
+001900     END-IF.
+001910
+001920     PERFORM 1000-READ-TRANSACTION THRU 1000-EXIT.
+001930
+001940 2000-EXIT.
+001950     EXIT.
